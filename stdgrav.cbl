@@ -7,141 +7,1040 @@
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. STDGRAV.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-GRADES-FILE
+               ASSIGN TO "STDNTGRD.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SG-CHAVE
+               FILE STATUS IS WS-FS-STUDENT-GRADES.
+
+           SELECT ROSTER-FILE
+               ASSIGN TO WS-ROSTER-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ROSTER.
+
+           SELECT REPORT-FILE
+               ASSIGN TO "ROSTER-REPORT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REPORT.
+
+           SELECT EXCEPTIONS-FILE
+               ASSIGN TO "GRADE-EXCEPTIONS.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXCECAO.
+
+           SELECT AUDIT-FILE
+               ASSIGN TO "GRADE-AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDIT.
+
+           SELECT POLICY-FILE
+               ASSIGN TO "POLICY.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS POL-NOME-MATERIA
+               FILE STATUS IS WS-FS-POLICY.
+
+           SELECT EXTRATO-FILE
+               ASSIGN TO "REGISTRAR-EXTRACT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXTRATO.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "BATCH-CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CHECKPOINT.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  STUDENT-GRADES-FILE.
+       01  STUDENT-GRADE-RECORD.
+           02 SG-CHAVE.
+              03 SG-NOME-ALUNO     PIC X(15).
+              03 SG-NOME-MATERIA   PIC X(10).
+           02 SG-QTD-NOTAS         PIC 9(01).
+           02 SG-MEDIA             PIC 9(02)V99.
+           02 SG-RESULTADO         PIC X(10).
+           02 SG-LETRA-GRADE       PIC X(01).
+           02 SG-NOTAS-TABLE.
+              03 SG-NOTA OCCURS 6 TIMES PIC 9(02).
+
+       FD  ROSTER-FILE.
+       01  ROSTER-RECORD.
+           02 ROS-NOME-ALUNO       PIC X(15).
+           02 ROS-NOME-MATERIA     PIC X(10).
+           02 ROS-NOTAS-TABLE.
+              03 ROS-NOTA OCCURS 6 TIMES PIC 9(02).
+
+       FD  POLICY-FILE.
+       01  POLICY-RECORD.
+           02 POL-NOME-MATERIA     PIC X(10).
+           02 POL-QTD-NOTAS        PIC 9(01).
+           02 POL-NOTA-CORTE       PIC 9(02)V99.
+           02 POL-CORTE-A          PIC 9(02)V99.
+           02 POL-CORTE-B          PIC 9(02)V99.
+           02 POL-CORTE-C          PIC 9(02)V99.
+           02 POL-CORTE-D          PIC 9(02)V99.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                PIC X(80).
+
+       FD  EXCEPTIONS-FILE.
+       01  EXCEPTION-LINE             PIC X(100).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-LINE                 PIC X(160).
+
+       FD  EXTRATO-FILE.
+       01  EXTRATO-RECORD.
+           02 RX-NOME-ALUNO        PIC X(15).
+           02 RX-NOME-MATERIA      PIC X(10).
+           02 RX-MEDIA             PIC 9(02)V99.
+           02 RX-RESULTADO         PIC X(10).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           02 CK-ROSTER-FILENAME   PIC X(40).
+           02 CK-LINHA             PIC 9(05).
+
        WORKING-STORAGE SECTION.
 
        77 WS-NOME-ALUNO       PIC X(15).
        77 WS-I                PIC 9(01).
        77 WS-RPT              PIC X(01).
+       77 WS-FS-STUDENT-GRADES PIC XX.
+       77 WS-STUDENT-GRADES-OK PIC X(01) VALUE 'Y'.
+       77 WS-ARQUIVOS-ABERTOS PIC X(01) VALUE 'N'.
+       77 WS-MODO-OPCAO       PIC 9(01).
+       77 WS-ROSTER-FILENAME  PIC X(40).
+       77 WS-FS-ROSTER        PIC XX.
+       77 WS-FIM-ROSTER       PIC X(01) VALUE 'N'.
+       77 WS-FS-REPORT        PIC XX.
+       77 WS-REPORT-OK        PIC X(01) VALUE 'Y'.
+       77 WS-CONT-APROVADOS   PIC 9(03) VALUE 0.
+       77 WS-CONT-REPROVADOS  PIC 9(03) VALUE 0.
+       77 WS-SOMA-MEDIAS      PIC 9(05)V99 VALUE 0.
+       77 WS-MEDIA-TURMA      PIC 9(02)V99 VALUE 0.
+       77 WS-RD-MEDIA-EDIT    PIC Z9.99.
+       77 WS-J                PIC 9(02).
+
+       01 WS-ROSTER-RESULTADOS.
+          02 WS-RR-QTD        PIC 9(02) VALUE 0.
+          02 WS-RR-ITEM OCCURS 50 TIMES.
+             03 WS-RR-NOME-ALUNO   PIC X(15).
+             03 WS-RR-NOME-MATERIA PIC X(10).
+             03 WS-RR-MEDIA        PIC 9(02)V99.
+             03 WS-RR-RESULTADO    PIC X(10).
+
+       77 WS-CREDITO-HORAS    PIC 9(02).
+       77 WS-ADD-MATERIA      PIC X(01).
+
+       77 WS-FS-EXCECAO          PIC XX.
+       77 WS-EXCECAO-OK          PIC X(01) VALUE 'Y'.
+       77 WS-MODO-PROCESSAMENTO  PIC X(01) VALUE 'I'.
+       77 WS-LINHA-REJEITADA     PIC X(01) VALUE 'N'.
+       77 WS-NOTA-OK             PIC X(01) VALUE 'Y'.
+       77 WS-NOTA-REJEITADA      PIC 9(02).
+
+       77 WS-FS-AUDIT            PIC XX.
+       77 WS-AUDIT-OK            PIC X(01) VALUE 'Y'.
+       77 WS-OPERATOR-ID         PIC X(08) VALUE SPACES.
+       77 WS-DATA-SISTEMA        PIC 9(08).
+       77 WS-HORA-SISTEMA        PIC 9(06).
+
+       77 WS-FS-POLICY           PIC XX.
+       77 WS-POLITICA-DISPONIVEL PIC X(01) VALUE 'N'.
+       77 WS-FS-EXTRATO          PIC XX.
+       77 WS-EXTRATO-OK          PIC X(01) VALUE 'Y'.
+       77 WS-FS-CHECKPOINT       PIC XX.
+       77 WS-ROSTER-LINHA         PIC 9(05) VALUE 0.
+       77 WS-ROSTER-LINHA-INICIAL PIC 9(05) VALUE 0.
+       77 WS-SOMA-NOTAS       PIC 9(03) VALUE 0.
+       77 WS-NOTAS-TXT        PIC X(30).
+       77 WS-NOTA-TXT-ITEM    PIC Z9.
+       77 WS-PONTEIRO         PIC 9(03).
+
+       01 WS-TRANSCRICAO.
+          02 WS-QTD-MATERIAS    PIC 9(02) VALUE 0.
+          02 WS-CREDITOS-TOTAL  PIC 9(04) VALUE 0.
+          02 WS-SOMA-PONDERADA  PIC 9(06)V99 VALUE 0.
+          02 WS-GPA-PONDERADO   PIC 9(02)V99 VALUE 0.
+          02 WS-TR-ITEM OCCURS 20 TIMES.
+             03 WS-TR-NOME-MATERIA PIC X(10).
+             03 WS-TR-CREDITOS     PIC 9(02).
+             03 WS-TR-MEDIA        PIC 9(02)V99.
+             03 WS-TR-RESULTADO    PIC X(10).
+             03 WS-TR-LETRA-GRADE  PIC X(01).
 
        01 WS-MATERIA.
           02 WS-NOME-MATERIA  PIC X(10).
+          02 WS-QTD-NOTAS     PIC 9(01) VALUE 4.
+          02 WS-NOTA-CORTE    PIC 9(02)V99 VALUE 7.
+          02 WS-CORTE-A       PIC 9(02)V99 VALUE 9.
+          02 WS-CORTE-B       PIC 9(02)V99 VALUE 7.
+          02 WS-CORTE-C       PIC 9(02)V99 VALUE 5.
+          02 WS-CORTE-D       PIC 9(02)V99 VALUE 3.
           02 WS-MEDIA         PIC 9(02)V99.
           02 WS-RESULTADO     PIC X(10).
-          02 WS-NOTA-1        PIC 9(02).
-          02 WS-NOTA-2        PIC 9(02).
-          02 WS-NOTA-3        PIC 9(02).
-          02 WS-NOTA-4        PIC 9(02).
+          02 WS-LETRA-GRADE   PIC X(01).
+          02 WS-NOTAS-TABLE.
+             03 WS-NOTA OCCURS 6 TIMES PIC 9(02).
 
        PROCEDURE DIVISION.
        P-START.
 
-            INITIALISE WS-MATERIA
-                       WS-NOME-ALUNO
-                       WS-I.
+            IF WS-ARQUIVOS-ABERTOS IS EQUAL 'N'
+                PERFORM P-ABRE-ARQUIVOS THRU P-ABRE-ARQUIVOS-FIM
+            END-IF.
+
+            DISPLAY '***************************************'
+            DISPLAY '*  1 - SINGLE STUDENT ENTRY            *'
+            DISPLAY '*  2 - BATCH ROSTER PROCESSING         *'
+            DISPLAY '*  3 - LOOK UP STORED GRADE            *'
+            DISPLAY '***************************************'
+            DISPLAY 'CHOOSE AN OPTION: '
+            ACCEPT WS-MODO-OPCAO
+
+            EVALUATE WS-MODO-OPCAO
+                WHEN 1
+                    PERFORM P-ENTRADA-UNICA THRU P-ENTRADA-UNICA-FIM
+                WHEN 2
+                    PERFORM P-LOTE         THRU P-LOTE-FIM
+                    PERFORM P-ENCERRA      THRU P-ENCERRA-FIM
+                WHEN 3
+                    PERFORM P-CONSULTA     THRU P-CONSULTA-FIM
+                    PERFORM P-START        THRU P-START-END
+                WHEN OTHER
+                    DISPLAY 'INVALID OPTION, PLEASE TRY AGAIN'
+                    PERFORM P-START THRU P-START-END
+            END-EVALUATE.
+
+       P-START-END.
+
+       P-ENTRADA-UNICA.
+
+            INITIALIZE WS-TRANSCRICAO
+                       WS-NOME-ALUNO.
 
             DISPLAY "INSERT STUDENT FIRST NAME: "
             ACCEPT WS-NOME-ALUNO.
 
+            PERFORM P-ENTRADA-MATERIA THRU P-ENTRADA-MATERIA-FIM.
+
+            MOVE 'Y' TO WS-ADD-MATERIA
+            PERFORM UNTIL WS-ADD-MATERIA IS NOT EQUAL 'Y'
+                DISPLAY 'ADD ANOTHER SUBJECT FOR THIS STUDENT? (Y/N)'
+                ACCEPT WS-ADD-MATERIA
+                IF WS-ADD-MATERIA IS EQUAL 'Y'
+                        OR WS-ADD-MATERIA IS EQUAL 'y'
+                    MOVE 'Y' TO WS-ADD-MATERIA
+                    PERFORM P-ENTRADA-MATERIA THRU P-ENTRADA-MATERIA-FIM
+                ELSE
+                    MOVE 'N' TO WS-ADD-MATERIA
+                END-IF
+            END-PERFORM.
+
+            IF WS-QTD-MATERIAS IS GREATER THAN 1
+                PERFORM P-TRANSCRICAO THRU P-TRANSCRICAO-FIM
+            END-IF.
+
+            PERFORM P-REPETE          THRU P-REPETE-FIM.
+
+       P-ENTRADA-UNICA-FIM.
+
+       P-ENTRADA-MATERIA.
+
+            INITIALIZE WS-MATERIA
+                       WS-I.
+
+            MOVE 'I' TO WS-MODO-PROCESSAMENTO.
+
             DISPLAY "INSERT GRADE NAME: "
             ACCEPT WS-NOME-MATERIA OF WS-MATERIA
 
+            PERFORM P-CARREGA-POLITICA THRU P-CARREGA-POLITICA-FIM.
+
             PERFORM P-DEFINE-NOTAS    THRU P-DEFINE-NOTAS-FIM
-                    4 TIMES.
+                    WS-QTD-NOTAS OF WS-MATERIA TIMES.
 
             PERFORM P-CALCULA         THRU P-CALCULA-FIM.
 
-            PERFORM P-REPETE          THRU P-REPETE-FIM.
+            DISPLAY "INSERT CREDIT HOURS FOR THIS SUBJECT: "
+            ACCEPT WS-CREDITO-HORAS.
 
-       P-START-END.
+            IF WS-QTD-MATERIAS IS LESS THAN 20
+                ADD 1 TO WS-QTD-MATERIAS
+                MOVE WS-NOME-MATERIA OF WS-MATERIA
+                        TO WS-TR-NOME-MATERIA(WS-QTD-MATERIAS)
+                MOVE WS-CREDITO-HORAS
+                        TO WS-TR-CREDITOS(WS-QTD-MATERIAS)
+                MOVE WS-MEDIA
+                        TO WS-TR-MEDIA(WS-QTD-MATERIAS)
+                MOVE WS-RESULTADO
+                        TO WS-TR-RESULTADO(WS-QTD-MATERIAS)
+                MOVE WS-LETRA-GRADE OF WS-MATERIA
+                        TO WS-TR-LETRA-GRADE(WS-QTD-MATERIAS)
+                ADD WS-CREDITO-HORAS TO WS-CREDITOS-TOTAL
+                COMPUTE WS-SOMA-PONDERADA = WS-SOMA-PONDERADA +
+                        (WS-MEDIA * WS-CREDITO-HORAS)
+            ELSE
+                DISPLAY '*** TRANSCRIPT FULL (20 SUBJECTS) - THIS '
+                    'SUBJECT WAS SAVED BUT WILL NOT APPEAR ON THE '
+                    'PRINTED TRANSCRIPT ***'
+            END-IF.
 
-       P-DEFINE-NOTAS.
-            ADD 1 TO WS-I.
+       P-ENTRADA-MATERIA-FIM.
 
-            DISPLAY "INSERT " WS-I "st GRADE: ".
+       P-TRANSCRICAO.
 
-            EVALUATE TRUE
-                WHEN WS-I EQUAL 1
-                     ACCEPT WS-NOTA-1 OF WS-MATERIA
-                WHEN WS-I EQUAL 2
-                     ACCEPT WS-NOTA-2 OF WS-MATERIA
-                WHEN WS-I EQUAL 3
-                     ACCEPT WS-NOTA-3 OF WS-MATERIA
-                WHEN WS-I EQUAL 4
-                     ACCEPT WS-NOTA-4 OF WS-MATERIA
-            END-EVALUATE.
+            IF WS-CREDITOS-TOTAL IS GREATER THAN 0
+                COMPUTE WS-GPA-PONDERADO ROUNDED =
+                        WS-SOMA-PONDERADA / WS-CREDITOS-TOTAL
+            END-IF.
 
+            DISPLAY '*********** STUDENT TRANSCRIPT ***********'
+            DISPLAY 'STUDENT NAME: ' FUNCTION TRIM(WS-NOME-ALUNO)
 
-       P-DEFINE-NOTAS-FIM.
+            PERFORM VARYING WS-J FROM 1 BY 1
+                    UNTIL WS-J IS GREATER THAN WS-QTD-MATERIAS
+                MOVE WS-TR-MEDIA(WS-J) TO WS-RD-MEDIA-EDIT
+                DISPLAY '  SUBJECT: ' WS-TR-NOME-MATERIA(WS-J)
+                        '  CREDITS: ' WS-TR-CREDITOS(WS-J)
+                        '  AVERAGE: ' WS-RD-MEDIA-EDIT
+                        '  RESULT: ' WS-TR-RESULTADO(WS-J)
+                        '  GRADE: ' WS-TR-LETRA-GRADE(WS-J)
+            END-PERFORM.
 
-       P-VALIDA-NOTAS.
+            MOVE WS-GPA-PONDERADO TO WS-RD-MEDIA-EDIT
+            DISPLAY 'WEIGHTED GPA: ' WS-RD-MEDIA-EDIT
+            DISPLAY '*******************************************'.
+
+       P-TRANSCRICAO-FIM.
+
+       P-LOTE.
+
+            DISPLAY "INSERT ROSTER FILE NAME: "
+            ACCEPT WS-ROSTER-FILENAME.
 
-            IF WS-NOTA-1 IS <= 0
-                         OR WS-NOTA-1 IS NOT NUMERIC
-                         OR WS-NOTA-1 IS >= 10
+            PERFORM P-LE-CHECKPOINT THRU P-LE-CHECKPOINT-FIM.
+
+            OPEN INPUT ROSTER-FILE.
+
+            IF WS-FS-ROSTER IS NOT EQUAL '00'
                 DISPLAY '***************************************'
-                DISPLAY '*   GRADE INVALID, PLEASE TRY AGAIN   *'
+                DISPLAY '*   COULD NOT OPEN THE ROSTER FILE     *'
                 DISPLAY '***************************************'
-                PERFORM P-START THRU P-START-END
+            ELSE
+                IF WS-ROSTER-LINHA-INICIAL IS GREATER THAN 0
+                    OPEN EXTEND EXTRATO-FILE
+                    IF WS-FS-EXTRATO IS EQUAL '35'
+                        OPEN OUTPUT EXTRATO-FILE
+                        CLOSE EXTRATO-FILE
+                        OPEN EXTEND EXTRATO-FILE
+                    END-IF
+                    DISPLAY '*** RESUMING BATCH - REGISTRAR EXTRACT '
+                        'APPENDS TO THE PRIOR RUN, BUT THE ROSTER '
+                        'REPORT BELOW ONLY COVERS LINES AFTER THE '
+                        'CHECKPOINT ***'
+                ELSE
+                    OPEN OUTPUT EXTRATO-FILE
+                END-IF
+
+                IF WS-FS-EXTRATO IS NOT EQUAL '00'
+                    MOVE 'N' TO WS-EXTRATO-OK
+                    DISPLAY '***************************************'
+                    DISPLAY '*  COULD NOT OPEN THE EXTRACT FILE     *'
+                    DISPLAY '*  THIS RUN WILL NOT UPDATE THE        *'
+                    DISPLAY '*  REGISTRAR EXTRACT                   *'
+                    DISPLAY '***************************************'
+                ELSE
+                    MOVE 'Y' TO WS-EXTRATO-OK
+                END-IF
+
+                MOVE 0   TO WS-ROSTER-LINHA
+                MOVE 'N' TO WS-FIM-ROSTER
+
+                PERFORM UNTIL WS-ROSTER-LINHA NOT LESS
+                                  THAN WS-ROSTER-LINHA-INICIAL
+                        OR WS-FIM-ROSTER IS EQUAL 'Y'
+                    READ ROSTER-FILE
+                        AT END
+                            MOVE 'Y' TO WS-FIM-ROSTER
+                        NOT AT END
+                            ADD 1 TO WS-ROSTER-LINHA
+                    END-READ
+                END-PERFORM
+
+                PERFORM UNTIL WS-FIM-ROSTER IS EQUAL 'Y'
+                    READ ROSTER-FILE
+                        AT END
+                            MOVE 'Y' TO WS-FIM-ROSTER
+                        NOT AT END
+                            ADD 1 TO WS-ROSTER-LINHA
+                            PERFORM P-LOTE-PROCESSA
+                                THRU P-LOTE-PROCESSA-FIM
+                            PERFORM P-GRAVA-CHECKPOINT
+                                THRU P-GRAVA-CHECKPOINT-FIM
+                    END-READ
+                END-PERFORM
+                CLOSE ROSTER-FILE
+                IF WS-EXTRATO-OK IS EQUAL 'Y'
+                    CLOSE EXTRATO-FILE
+                END-IF
+
+                PERFORM P-LIMPA-CHECKPOINT THRU P-LIMPA-CHECKPOINT-FIM
+
+                IF WS-EXTRATO-OK IS EQUAL 'Y'
+                    DISPLAY 'REGISTRAR EXTRACT WRITTEN TO '
+                            'REGISTRAR-EXTRACT.DAT'
+                END-IF
+
+                IF WS-RR-QTD IS GREATER THAN 0
+                    PERFORM P-RELATORIO THRU P-RELATORIO-FIM
+                END-IF
             END-IF.
 
-            IF WS-NOTA-2 IS <= 0
-                         OR WS-NOTA-2 IS NOT NUMERIC
-                         OR WS-NOTA-2 IS >= 10
+       P-LOTE-FIM.
+
+       P-LE-CHECKPOINT.
+
+            MOVE 0 TO WS-ROSTER-LINHA-INICIAL.
+
+            OPEN INPUT CHECKPOINT-FILE.
+
+            IF WS-FS-CHECKPOINT IS EQUAL '00'
+                READ CHECKPOINT-FILE
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        IF CK-ROSTER-FILENAME
+                                IS EQUAL WS-ROSTER-FILENAME
+                            MOVE CK-LINHA TO WS-ROSTER-LINHA-INICIAL
+                            DISPLAY 'RESUMING ROSTER AFTER LINE '
+                                    WS-ROSTER-LINHA-INICIAL
+                        END-IF
+                END-READ
+                CLOSE CHECKPOINT-FILE
+            END-IF.
+
+       P-LE-CHECKPOINT-FIM.
+
+       P-GRAVA-CHECKPOINT.
+
+            OPEN OUTPUT CHECKPOINT-FILE
+
+            IF WS-FS-CHECKPOINT IS NOT EQUAL '00'
                 DISPLAY '***************************************'
-                DISPLAY '*   GRADE INVALID, PLEASE TRY AGAIN   *'
+                DISPLAY '*  WARNING: COULD NOT WRITE CHECKPOINT *'
+                DISPLAY '*  A RESTART WILL REPROCESS THIS ROW   *'
                 DISPLAY '***************************************'
-                PERFORM P-START THRU P-START-END
+            ELSE
+                MOVE WS-ROSTER-FILENAME TO CK-ROSTER-FILENAME
+                MOVE WS-ROSTER-LINHA    TO CK-LINHA
+                WRITE CHECKPOINT-RECORD
+                IF WS-FS-CHECKPOINT IS NOT EQUAL '00'
+                    DISPLAY '***************************************'
+                    DISPLAY '*  WARNING: COULD NOT WRITE CHECKPOINT *'
+                    DISPLAY '*  A RESTART WILL REPROCESS THIS ROW   *'
+                    DISPLAY '***************************************'
+                END-IF
+                CLOSE CHECKPOINT-FILE
+            END-IF.
+
+       P-GRAVA-CHECKPOINT-FIM.
+
+       P-LIMPA-CHECKPOINT.
+
+            OPEN OUTPUT CHECKPOINT-FILE
+            CLOSE CHECKPOINT-FILE.
+
+       P-LIMPA-CHECKPOINT-FIM.
+
+       P-LOTE-PROCESSA.
+
+            INITIALIZE WS-MATERIA
+                       WS-NOME-ALUNO.
+
+            MOVE 'B' TO WS-MODO-PROCESSAMENTO.
+
+            MOVE ROS-NOME-ALUNO     TO WS-NOME-ALUNO
+            MOVE ROS-NOME-MATERIA   TO WS-NOME-MATERIA OF WS-MATERIA
+
+            PERFORM P-CARREGA-POLITICA THRU P-CARREGA-POLITICA-FIM.
+
+            PERFORM VARYING WS-J FROM 1 BY 1
+                    UNTIL WS-J > WS-QTD-NOTAS OF WS-MATERIA
+                MOVE ROS-NOTA(WS-J) TO WS-NOTA OF WS-MATERIA (WS-J)
+            END-PERFORM.
+
+            PERFORM P-CALCULA            THRU P-CALCULA-FIM.
+
+            IF WS-LINHA-REJEITADA IS EQUAL 'Y'
+                DISPLAY 'STUDENT SKIPPED ON ROSTER REPORT: '
+                        FUNCTION TRIM(WS-NOME-ALUNO)
+            ELSE
+                IF WS-EXTRATO-OK IS EQUAL 'Y'
+                    MOVE WS-NOME-ALUNO       TO RX-NOME-ALUNO
+                    MOVE WS-NOME-MATERIA OF WS-MATERIA
+                                             TO RX-NOME-MATERIA
+                    MOVE WS-MEDIA            TO RX-MEDIA
+                    MOVE WS-RESULTADO        TO RX-RESULTADO
+                    WRITE EXTRATO-RECORD
+                END-IF
+
+                IF WS-RR-QTD IS LESS THAN 50
+                    ADD 1 TO WS-RR-QTD
+                    MOVE WS-NOME-ALUNO TO WS-RR-NOME-ALUNO(WS-RR-QTD)
+                    MOVE WS-NOME-MATERIA OF WS-MATERIA
+                                       TO WS-RR-NOME-MATERIA(WS-RR-QTD)
+                    MOVE WS-MEDIA      TO WS-RR-MEDIA(WS-RR-QTD)
+                    MOVE WS-RESULTADO  TO WS-RR-RESULTADO(WS-RR-QTD)
+                ELSE
+                    DISPLAY '*** ROSTER REPORT FULL (50 STUDENTS) - '
+                        FUNCTION TRIM(WS-NOME-ALUNO)
+                        ' WAS SAVED BUT WILL NOT APPEAR ON THE '
+                        'PRINTED REPORT ***'
+                END-IF
             END-IF.
 
-            IF WS-NOTA-3 IS <= 0
-                         OR WS-NOTA-3 IS NOT NUMERIC
-                         OR WS-NOTA-3 IS >= 10
+       P-LOTE-PROCESSA-FIM.
+
+       P-RELATORIO.
+
+            OPEN OUTPUT REPORT-FILE.
+
+            IF WS-FS-REPORT IS NOT EQUAL '00'
+                MOVE 'N' TO WS-REPORT-OK
                 DISPLAY '***************************************'
-                DISPLAY '*   GRADE INVALID, PLEASE TRY AGAIN   *'
+                DISPLAY '*  COULD NOT OPEN THE ROSTER REPORT    *'
                 DISPLAY '***************************************'
-                PERFORM P-START THRU P-START-END
+            ELSE
+                MOVE 'Y' TO WS-REPORT-OK
             END-IF.
 
-            IF WS-NOTA-4 IS <= 0
-                         OR WS-NOTA-4 IS NOT NUMERIC
-                         OR WS-NOTA-4 IS >= 10
+            IF WS-REPORT-OK IS EQUAL 'Y'
+                MOVE SPACES TO REPORT-LINE
+                STRING 'CLASS ROSTER REPORT' DELIMITED BY SIZE
+                    INTO REPORT-LINE
+                WRITE REPORT-LINE
+
+                MOVE SPACES TO REPORT-LINE
+                WRITE REPORT-LINE
+
+                MOVE SPACES TO REPORT-LINE
+                STRING 'STUDENT NAME     ' DELIMITED BY SIZE
+                       'SUBJECT     ' DELIMITED BY SIZE
+                       'AVERAGE  ' DELIMITED BY SIZE
+                       'RESULT' DELIMITED BY SIZE
+                    INTO REPORT-LINE
+                WRITE REPORT-LINE
+
+                MOVE SPACES TO REPORT-LINE
+                STRING '--------------------------------------------'
+                    DELIMITED BY SIZE
+                    INTO REPORT-LINE
+                WRITE REPORT-LINE
+
+                MOVE 0 TO WS-CONT-APROVADOS
+                          WS-CONT-REPROVADOS
+                          WS-SOMA-MEDIAS
+
+                PERFORM VARYING WS-J FROM 1 BY 1
+                        UNTIL WS-J IS GREATER THAN WS-RR-QTD
+
+                    MOVE WS-RR-MEDIA(WS-J) TO WS-RD-MEDIA-EDIT
+
+                    MOVE SPACES TO REPORT-LINE
+                    STRING WS-RR-NOME-ALUNO(WS-J)   DELIMITED BY SIZE
+                           '  '                     DELIMITED BY SIZE
+                           WS-RR-NOME-MATERIA(WS-J) DELIMITED BY SIZE
+                           '  '                     DELIMITED BY SIZE
+                           WS-RD-MEDIA-EDIT         DELIMITED BY SIZE
+                           '    '                   DELIMITED BY SIZE
+                           WS-RR-RESULTADO(WS-J)    DELIMITED BY SIZE
+                        INTO REPORT-LINE
+                    WRITE REPORT-LINE
+
+                    ADD WS-RR-MEDIA(WS-J) TO WS-SOMA-MEDIAS
+
+                    IF WS-RR-RESULTADO(WS-J) IS EQUAL 'APPROVED'
+                        ADD 1 TO WS-CONT-APROVADOS
+                    ELSE
+                        ADD 1 TO WS-CONT-REPROVADOS
+                    END-IF
+                END-PERFORM
+
+                IF WS-RR-QTD IS GREATER THAN 0
+                    COMPUTE WS-MEDIA-TURMA ROUNDED =
+                            WS-SOMA-MEDIAS / WS-RR-QTD
+                ELSE
+                    MOVE 0 TO WS-MEDIA-TURMA
+                END-IF
+
+                MOVE SPACES TO REPORT-LINE
+                WRITE REPORT-LINE
+
+                MOVE SPACES TO REPORT-LINE
+                STRING 'APPROVED: '        DELIMITED BY SIZE
+                       WS-CONT-APROVADOS   DELIMITED BY SIZE
+                       '   REPROVED: '     DELIMITED BY SIZE
+                       WS-CONT-REPROVADOS  DELIMITED BY SIZE
+                    INTO REPORT-LINE
+                WRITE REPORT-LINE
+
+                MOVE WS-MEDIA-TURMA TO WS-RD-MEDIA-EDIT
+                MOVE SPACES TO REPORT-LINE
+                STRING 'CLASS AVERAGE: ' DELIMITED BY SIZE
+                       WS-RD-MEDIA-EDIT  DELIMITED BY SIZE
+                    INTO REPORT-LINE
+                WRITE REPORT-LINE
+
+                CLOSE REPORT-FILE
+
+                DISPLAY 'ROSTER REPORT WRITTEN TO ROSTER-REPORT.TXT'
+            END-IF.
+
+       P-RELATORIO-FIM.
+
+       P-ABRE-ARQUIVOS.
+            OPEN I-O STUDENT-GRADES-FILE.
+
+            IF WS-FS-STUDENT-GRADES IS EQUAL '35'
+                CLOSE STUDENT-GRADES-FILE
+                OPEN OUTPUT STUDENT-GRADES-FILE
+                CLOSE STUDENT-GRADES-FILE
+                OPEN I-O STUDENT-GRADES-FILE
+            END-IF.
+
+            IF WS-FS-STUDENT-GRADES IS NOT EQUAL '00'
+                MOVE 'N' TO WS-STUDENT-GRADES-OK
                 DISPLAY '***************************************'
-                DISPLAY '*   GRADE INVALID, PLEASE TRY AGAIN   *'
+                DISPLAY '*  COULD NOT OPEN STUDENT-GRADES-FILE  *'
+                DISPLAY '*  THIS RUN WILL NOT PERSIST/LOOK UP   *'
+                DISPLAY '*  STORED GRADES                       *'
                 DISPLAY '***************************************'
-                PERFORM P-START THRU P-START-END
+            ELSE
+                MOVE 'Y' TO WS-STUDENT-GRADES-OK
+            END-IF.
+
+            OPEN EXTEND EXCEPTIONS-FILE.
+
+            IF WS-FS-EXCECAO IS EQUAL '35'
+                OPEN OUTPUT EXCEPTIONS-FILE
+                CLOSE EXCEPTIONS-FILE
+                OPEN EXTEND EXCEPTIONS-FILE
+            END-IF.
+
+            IF WS-FS-EXCECAO IS NOT EQUAL '00'
+                MOVE 'N' TO WS-EXCECAO-OK
+                DISPLAY '***************************************'
+                DISPLAY '*  COULD NOT OPEN THE EXCEPTIONS LOG   *'
+                DISPLAY '*  REJECTED GRADES WILL NOT BE LOGGED  *'
+                DISPLAY '***************************************'
+            ELSE
+                MOVE 'Y' TO WS-EXCECAO-OK
+            END-IF.
+
+            OPEN EXTEND AUDIT-FILE.
+
+            IF WS-FS-AUDIT IS EQUAL '35'
+                OPEN OUTPUT AUDIT-FILE
+                CLOSE AUDIT-FILE
+                OPEN EXTEND AUDIT-FILE
+            END-IF.
+
+            IF WS-FS-AUDIT IS NOT EQUAL '00'
+                MOVE 'N' TO WS-AUDIT-OK
+                DISPLAY '***************************************'
+                DISPLAY '*  COULD NOT OPEN THE AUDIT LOG        *'
+                DISPLAY '*  THIS RUN WILL NOT BE AUDITED        *'
+                DISPLAY '***************************************'
+            ELSE
+                MOVE 'Y' TO WS-AUDIT-OK
             END-IF.
 
+            OPEN INPUT POLICY-FILE.
+
+            IF WS-FS-POLICY IS EQUAL '00'
+                MOVE 'Y' TO WS-POLITICA-DISPONIVEL
+            ELSE
+                MOVE 'N' TO WS-POLITICA-DISPONIVEL
+                IF WS-FS-POLICY IS NOT EQUAL '35'
+                    DISPLAY '***************************************'
+                    DISPLAY '*  COULD NOT OPEN THE POLICY FILE      *'
+                    DISPLAY '*  SUBJECT OVERRIDES WILL NOT APPLY    *'
+                    DISPLAY '***************************************'
+                END-IF
+            END-IF.
+
+            DISPLAY "ENTER OPERATOR ID: "
+            ACCEPT WS-OPERATOR-ID.
+
+            MOVE 'Y' TO WS-ARQUIVOS-ABERTOS.
+
+       P-ABRE-ARQUIVOS-FIM.
+
+       P-CARREGA-POLITICA.
+
+            MOVE 4 TO WS-QTD-NOTAS OF WS-MATERIA.
+            MOVE 7 TO WS-NOTA-CORTE OF WS-MATERIA.
+            MOVE 9 TO WS-CORTE-A OF WS-MATERIA.
+            MOVE 7 TO WS-CORTE-B OF WS-MATERIA.
+            MOVE 5 TO WS-CORTE-C OF WS-MATERIA.
+            MOVE 3 TO WS-CORTE-D OF WS-MATERIA.
+
+            IF WS-POLITICA-DISPONIVEL IS EQUAL 'Y'
+                MOVE WS-NOME-MATERIA OF WS-MATERIA TO POL-NOME-MATERIA
+                READ POLICY-FILE
+                    KEY IS POL-NOME-MATERIA
+                    INVALID KEY
+                        CONTINUE
+                    NOT INVALID KEY
+                        IF POL-QTD-NOTAS IS EQUAL 0
+                            CONTINUE
+                        ELSE
+                            IF POL-QTD-NOTAS IS NOT GREATER THAN 6
+                                MOVE POL-QTD-NOTAS
+                                    TO WS-QTD-NOTAS OF WS-MATERIA
+                            ELSE
+                                DISPLAY '*** POLICY QTD-NOTAS OUT OF '
+                                    'RANGE FOR '
+                                    FUNCTION TRIM(POL-NOME-MATERIA)
+                                    ' - USING DEFAULT OF 4 ***'
+                            END-IF
+                        END-IF
+                        IF POL-NOTA-CORTE IS GREATER THAN 0
+                            MOVE POL-NOTA-CORTE
+                                TO WS-NOTA-CORTE OF WS-MATERIA
+                        END-IF
+                        IF POL-CORTE-A IS GREATER THAN 0
+                            MOVE POL-CORTE-A
+                                TO WS-CORTE-A OF WS-MATERIA
+                        END-IF
+                        IF POL-CORTE-B IS GREATER THAN 0
+                            MOVE POL-CORTE-B
+                                TO WS-CORTE-B OF WS-MATERIA
+                        END-IF
+                        IF POL-CORTE-C IS GREATER THAN 0
+                            MOVE POL-CORTE-C
+                                TO WS-CORTE-C OF WS-MATERIA
+                        END-IF
+                        IF POL-CORTE-D IS GREATER THAN 0
+                            MOVE POL-CORTE-D
+                                TO WS-CORTE-D OF WS-MATERIA
+                        END-IF
+
+                        IF WS-CORTE-A OF WS-MATERIA IS LESS THAN
+                                WS-CORTE-B OF WS-MATERIA
+                           OR WS-CORTE-B OF WS-MATERIA IS LESS THAN
+                                WS-CORTE-C OF WS-MATERIA
+                           OR WS-CORTE-C OF WS-MATERIA IS LESS THAN
+                                WS-CORTE-D OF WS-MATERIA
+                            DISPLAY '*** POLICY LETTER-GRADE CUTOFFS '
+                                'OUT OF ORDER FOR '
+                                FUNCTION TRIM(POL-NOME-MATERIA)
+                                ' - USING DEFAULT BANDS ***'
+                            MOVE 9 TO WS-CORTE-A OF WS-MATERIA
+                            MOVE 7 TO WS-CORTE-B OF WS-MATERIA
+                            MOVE 5 TO WS-CORTE-C OF WS-MATERIA
+                            MOVE 3 TO WS-CORTE-D OF WS-MATERIA
+                        END-IF
+                END-READ
+            END-IF.
+
+       P-CARREGA-POLITICA-FIM.
+
+       P-DEFINE-LETRA.
+
+            EVALUATE TRUE
+                WHEN WS-MEDIA OF WS-MATERIA NOT LESS
+                        THAN WS-CORTE-A OF WS-MATERIA
+                    MOVE 'A' TO WS-LETRA-GRADE OF WS-MATERIA
+                WHEN WS-MEDIA OF WS-MATERIA NOT LESS
+                        THAN WS-CORTE-B OF WS-MATERIA
+                    MOVE 'B' TO WS-LETRA-GRADE OF WS-MATERIA
+                WHEN WS-MEDIA OF WS-MATERIA NOT LESS
+                        THAN WS-CORTE-C OF WS-MATERIA
+                    MOVE 'C' TO WS-LETRA-GRADE OF WS-MATERIA
+                WHEN WS-MEDIA OF WS-MATERIA NOT LESS
+                        THAN WS-CORTE-D OF WS-MATERIA
+                    MOVE 'D' TO WS-LETRA-GRADE OF WS-MATERIA
+                WHEN OTHER
+                    MOVE 'F' TO WS-LETRA-GRADE OF WS-MATERIA
+            END-EVALUATE.
+
+       P-DEFINE-LETRA-FIM.
+
+       P-DEFINE-NOTAS.
+            ADD 1 TO WS-I.
+
+            DISPLAY "INSERT " WS-I "st GRADE: ".
+
+            ACCEPT WS-NOTA OF WS-MATERIA (WS-I).
+
+       P-DEFINE-NOTAS-FIM.
+
+       P-REDEFINE-NOTA.
+            DISPLAY "RE-ENTER " WS-I "st GRADE: ".
+
+            ACCEPT WS-NOTA OF WS-MATERIA (WS-I).
+
+       P-REDEFINE-NOTA-FIM.
+
+       P-VALIDA-NOTAS.
+
+            MOVE 'N' TO WS-LINHA-REJEITADA.
+
+            PERFORM VARYING WS-I FROM 1 BY 1
+                    UNTIL WS-I > WS-QTD-NOTAS OF WS-MATERIA
+                PERFORM P-VALIDA-UMA-NOTA THRU P-VALIDA-UMA-NOTA-FIM
+            END-PERFORM.
+
        P-VALIDA-NOTAS-FIM.
 
+       P-VALIDA-UMA-NOTA.
+
+            MOVE 'N' TO WS-NOTA-OK.
+
+            PERFORM UNTIL WS-NOTA-OK IS EQUAL 'Y'
+                IF WS-NOTA OF WS-MATERIA (WS-I) IS <= 0
+                        OR WS-NOTA OF WS-MATERIA (WS-I) IS NOT NUMERIC
+                        OR WS-NOTA OF WS-MATERIA (WS-I) IS >= 10
+                    MOVE WS-NOTA OF WS-MATERIA (WS-I)
+                        TO WS-NOTA-REJEITADA
+                ELSE
+                    MOVE 'Y' TO WS-NOTA-OK
+                END-IF
+
+                IF WS-NOTA-OK IS NOT EQUAL 'Y'
+                    DISPLAY '***************************************'
+                    DISPLAY '*   GRADE ' WS-I ' IS INVALID, CHECK IT *'
+                    DISPLAY '***************************************'
+
+                    PERFORM P-REGISTRA-EXCECAO
+                        THRU P-REGISTRA-EXCECAO-FIM
+
+                    IF WS-MODO-PROCESSAMENTO IS EQUAL 'I'
+                        PERFORM P-REDEFINE-NOTA THRU P-REDEFINE-NOTA-FIM
+                    ELSE
+                        MOVE 'Y' TO WS-LINHA-REJEITADA
+                        MOVE 'Y' TO WS-NOTA-OK
+                    END-IF
+                END-IF
+            END-PERFORM.
+
+       P-VALIDA-UMA-NOTA-FIM.
+
+       P-REGISTRA-EXCECAO.
+
+            MOVE SPACES TO EXCEPTION-LINE
+            STRING FUNCTION TRIM(WS-NOME-ALUNO)      DELIMITED BY SIZE
+                   ' / '                              DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-NOME-MATERIA OF WS-MATERIA)
+                                                       DELIMITED BY SIZE
+                   ' / GRADE '                         DELIMITED BY SIZE
+                   WS-I                                DELIMITED BY SIZE
+                   ' REJECTED, VALUE='                 DELIMITED BY SIZE
+                   WS-NOTA-REJEITADA                   DELIMITED BY SIZE
+                INTO EXCEPTION-LINE
+
+            IF WS-EXCECAO-OK IS EQUAL 'Y'
+                WRITE EXCEPTION-LINE
+            END-IF.
+
+       P-REGISTRA-EXCECAO-FIM.
+
        P-CALCULA.
 
             PERFORM P-VALIDA-NOTAS    THRU P-VALIDA-NOTAS-FIM.
 
-            COMPUTE WS-MEDIA OF WS-MATERIA =
-                   (WS-NOTA-1 OF WS-MATERIA + WS-NOTA-2 OF WS-MATERIA
-                   + WS-NOTA-3 OF WS-MATERIA + WS-NOTA-4 OF WS-MATERIA)
-                   / 4.
-
-            IF WS-MEDIA GREATER THAN OR EQUAL 7 THEN
-                MOVE 'APPROVED' TO WS-RESULTADO
+            IF WS-LINHA-REJEITADA IS EQUAL 'Y'
+                DISPLAY '***************************************'
+                DISPLAY '*  ENTRY SKIPPED - INVALID GRADE(S)    *'
+                DISPLAY '***************************************'
             ELSE
-                MOVE 'REPROVED' TO WS-RESULTADO
-            END-IF.
+                MOVE 0 TO WS-SOMA-NOTAS
+                PERFORM VARYING WS-J FROM 1 BY 1
+                        UNTIL WS-J > WS-QTD-NOTAS OF WS-MATERIA
+                    ADD WS-NOTA OF WS-MATERIA (WS-J) TO WS-SOMA-NOTAS
+                END-PERFORM
+
+                COMPUTE WS-MEDIA OF WS-MATERIA ROUNDED =
+                       WS-SOMA-NOTAS / WS-QTD-NOTAS OF WS-MATERIA
+
+                IF WS-MEDIA GREATER THAN OR EQUAL
+                        WS-NOTA-CORTE OF WS-MATERIA THEN
+                    MOVE 'APPROVED' TO WS-RESULTADO
+                ELSE
+                    MOVE 'REPROVED' TO WS-RESULTADO
+                END-IF
+
+                PERFORM P-DEFINE-LETRA THRU P-DEFINE-LETRA-FIM
+
+                DISPLAY '*********** PROCESSING RESULT ***********'
+                DISPLAY 'STUDENT NAME : ' FUNCTION TRIM(WS-NOME-ALUNO)
+                DISPLAY 'GRADE NAME   : ' FUNCTION TRIM(WS-NOME-MATERIA)
+                DISPLAY 'GRADE AVERAGE: ' WS-MEDIA
+                DISPLAY 'RESULT       : ' FUNCTION TRIM(WS-RESULTADO)
+                        '  (' WS-LETRA-GRADE OF WS-MATERIA ')'
+                DISPLAY '*****************************************'
+
+                MOVE WS-NOME-ALUNO            TO SG-NOME-ALUNO
+                MOVE WS-NOME-MATERIA          TO SG-NOME-MATERIA
+                MOVE WS-MEDIA                 TO SG-MEDIA
+                MOVE WS-RESULTADO             TO SG-RESULTADO
+                MOVE WS-LETRA-GRADE OF WS-MATERIA TO SG-LETRA-GRADE
+                MOVE WS-QTD-NOTAS OF WS-MATERIA TO SG-QTD-NOTAS
+                INITIALIZE SG-NOTAS-TABLE
+                PERFORM VARYING WS-J FROM 1 BY 1
+                        UNTIL WS-J > WS-QTD-NOTAS OF WS-MATERIA
+                    MOVE WS-NOTA OF WS-MATERIA (WS-J) TO SG-NOTA(WS-J)
+                END-PERFORM
 
-            DISPLAY '*********** PROCESSING RESULT ***********'
-            DISPLAY 'STUDENT NAME : ' FUNCTION TRIM(WS-NOME-ALUNO)
-            DISPLAY 'GRADE NAME   : ' FUNCTION TRIM(WS-NOME-MATERIA)
-            DISPLAY 'GRADE AVERAGE: ' WS-MEDIA
-            DISPLAY 'RESULT       : ' FUNCTION TRIM(WS-RESULTADO)
-            DISPLAY '*****************************************'.
+                IF WS-STUDENT-GRADES-OK IS EQUAL 'Y'
+                    WRITE STUDENT-GRADE-RECORD
+                        INVALID KEY
+                            REWRITE STUDENT-GRADE-RECORD
+                    END-WRITE
+                END-IF
+
+                PERFORM P-REGISTRA-AUDITORIA
+                    THRU P-REGISTRA-AUDITORIA-FIM
+            END-IF.
 
        P-CALCULA-FIM.
 
+       P-MONTA-NOTAS-TXT.
+
+            MOVE SPACES TO WS-NOTAS-TXT.
+            MOVE 1 TO WS-PONTEIRO.
+
+            PERFORM VARYING WS-J FROM 1 BY 1
+                    UNTIL WS-J > WS-QTD-NOTAS OF WS-MATERIA
+                MOVE WS-NOTA OF WS-MATERIA (WS-J) TO WS-NOTA-TXT-ITEM
+                IF WS-J IS GREATER THAN 1
+                    STRING ',' DELIMITED BY SIZE
+                        INTO WS-NOTAS-TXT
+                        WITH POINTER WS-PONTEIRO
+                END-IF
+                STRING FUNCTION TRIM(WS-NOTA-TXT-ITEM) DELIMITED BY SIZE
+                    INTO WS-NOTAS-TXT
+                    WITH POINTER WS-PONTEIRO
+            END-PERFORM.
+
+       P-MONTA-NOTAS-TXT-FIM.
+
+       P-REGISTRA-AUDITORIA.
+
+            ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD.
+            ACCEPT WS-HORA-SISTEMA FROM TIME.
+
+            PERFORM P-MONTA-NOTAS-TXT THRU P-MONTA-NOTAS-TXT-FIM.
+
+            MOVE SPACES TO AUDIT-LINE
+            STRING FUNCTION TRIM(WS-NOME-ALUNO)     DELIMITED BY SIZE
+                   ' / '                             DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-NOME-MATERIA)    DELIMITED BY SIZE
+                   ' / NOTAS='                        DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-NOTAS-TXT)        DELIMITED BY SIZE
+                   ' / MEDIA='                         DELIMITED BY SIZE
+                   WS-MEDIA                            DELIMITED BY SIZE
+                   ' / RESULT='                        DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-RESULTADO)        DELIMITED BY SIZE
+                   ' / GRADE='                         DELIMITED BY SIZE
+                   WS-LETRA-GRADE OF WS-MATERIA        DELIMITED BY SIZE
+                   ' / DATA='                          DELIMITED BY SIZE
+                   WS-DATA-SISTEMA                     DELIMITED BY SIZE
+                   ' / HORA='                          DELIMITED BY SIZE
+                   WS-HORA-SISTEMA                     DELIMITED BY SIZE
+                   ' / OPERATOR='                      DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-OPERATOR-ID)      DELIMITED BY SIZE
+                INTO AUDIT-LINE
+                ON OVERFLOW
+                    DISPLAY '*** AUDIT LINE TRUNCATED FOR '
+                        FUNCTION TRIM(WS-NOME-ALUNO) ' / '
+                        FUNCTION TRIM(WS-NOME-MATERIA)
+                        ' - OPERATOR/TIME MAY BE MISSING ***'
+            END-STRING.
+
+            IF WS-AUDIT-OK IS EQUAL 'Y'
+                WRITE AUDIT-LINE
+            END-IF.
+
+       P-REGISTRA-AUDITORIA-FIM.
+
+       P-CONSULTA.
+
+            IF WS-STUDENT-GRADES-OK IS NOT EQUAL 'Y'
+                DISPLAY '***************************************'
+                DISPLAY '*  STUDENT-GRADES-FILE IS NOT OPEN -   *'
+                DISPLAY '*  LOOKUP IS NOT AVAILABLE THIS RUN    *'
+                DISPLAY '***************************************'
+                GO TO P-CONSULTA-FIM
+            END-IF.
+
+            DISPLAY "INSERT STUDENT FIRST NAME: "
+            ACCEPT SG-NOME-ALUNO.
+            DISPLAY "INSERT GRADE NAME: "
+            ACCEPT SG-NOME-MATERIA.
+
+            READ STUDENT-GRADES-FILE
+                KEY IS SG-CHAVE
+                INVALID KEY
+                    DISPLAY '***************************************'
+                    DISPLAY '*  NO STORED GRADE FOR THAT STUDENT/   *'
+                    DISPLAY '*  SUBJECT                             *'
+                    DISPLAY '***************************************'
+                NOT INVALID KEY
+                    DISPLAY '****** STORED GRADE FOUND ******'
+                    DISPLAY 'STUDENT NAME : '
+                            FUNCTION TRIM(SG-NOME-ALUNO)
+                    DISPLAY 'GRADE NAME   : '
+                            FUNCTION TRIM(SG-NOME-MATERIA)
+                    DISPLAY 'GRADE AVERAGE: ' SG-MEDIA
+                    DISPLAY 'RESULT       : '
+                            FUNCTION TRIM(SG-RESULTADO)
+                            '  (' SG-LETRA-GRADE ')'
+                    DISPLAY '********************************'
+            END-READ.
+
+       P-CONSULTA-FIM.
+
        P-REPETE.
             DISPLAY 'REPEAT? (Y/N)'
             ACCEPT WS-RPT
 
             IF WS-RPT IS EQUAL 'Y' OR WS-RPT IS EQUAL 'y'
-                PERFORM P-START THRU P-START-END.
-
-            IF WS-RPT IS EQUAL 'N' OR WS-RPT IS EQUAL 'n'
-                PERFORM P-ENCERRA THRU P-ENCERRA-FIM.
+                PERFORM P-ENTRADA-UNICA THRU P-ENTRADA-UNICA-FIM
+            ELSE
+                IF WS-RPT IS EQUAL 'N' OR WS-RPT IS EQUAL 'n'
+                    PERFORM P-ENCERRA THRU P-ENCERRA-FIM
+                ELSE
+                    DISPLAY 'PLEASE ANSWER Y OR N'
+                    GO TO P-REPETE
+                END-IF
+            END-IF.
 
        P-REPETE-FIM.
 
        P-ENCERRA.
+           IF WS-ARQUIVOS-ABERTOS IS EQUAL 'Y'
+               IF WS-STUDENT-GRADES-OK IS EQUAL 'Y'
+                   CLOSE STUDENT-GRADES-FILE
+               END-IF
+               IF WS-EXCECAO-OK IS EQUAL 'Y'
+                   CLOSE EXCEPTIONS-FILE
+               END-IF
+               IF WS-AUDIT-OK IS EQUAL 'Y'
+                   CLOSE AUDIT-FILE
+               END-IF
+               IF WS-POLITICA-DISPONIVEL IS EQUAL 'Y'
+                   CLOSE POLICY-FILE
+               END-IF
+           END-IF.
            STOP RUN.
        P-ENCERRA-FIM.
        END PROGRAM STDGRAV.
